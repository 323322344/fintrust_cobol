@@ -0,0 +1,127 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. TRANVIEW.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS TRAN-ID
+               ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-TRAN-FILE-OK          VALUE "00".
+           88  WS-TRAN-FILE-END          VALUE "10".
+
+       01  WS-SEARCH-ACCT-NUMBER    PIC X(10).
+       01  WS-FROM-DATE             PIC 9(8) VALUE 0.
+       01  WS-TO-DATE               PIC 9(8) VALUE 99999999.
+
+       01  WS-MORE-RECORDS-FLAG     PIC X VALUE "Y".
+           88  WS-MORE-RECORDS          VALUE "Y".
+       01  WS-PAGE-LINE-COUNT       PIC 9(2) VALUE 0.
+       01  WS-PAGE-SIZE             PIC 9(2) VALUE 10.
+       01  WS-MATCH-COUNT           PIC 9(5) VALUE 0.
+       01  WS-CONTINUE-RESPONSE     PIC X VALUE "Y".
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE           PIC 9(2).
+       01  LK-MATCH-COUNT           PIC 9(5).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE
+                                 LK-MATCH-COUNT.
+
+       MAIN-PARAGRAPH.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE 0 TO LK-MATCH-COUNT
+           OPEN I-O TRANSACTION-FILE
+           IF NOT WS-TRAN-FILE-OK
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN I-O TRANSACTION-FILE
+           END-IF
+
+           PERFORM GET-SEARCH-CRITERIA
+           PERFORM PAGE-THROUGH-TRANSACTIONS
+
+           CLOSE TRANSACTION-FILE
+           GOBACK.
+
+       GET-SEARCH-CRITERIA.
+           DISPLAY "-------------------------------------------"
+           DISPLAY "         TRANSACTION INQUIRY (TRANVIEW)     "
+           DISPLAY "-------------------------------------------"
+           DISPLAY "Account Number (10 chars): " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ACCT-NUMBER
+           DISPLAY "From Date (YYYYMMDD, blank=no lower bound): "
+               WITH NO ADVANCING
+           ACCEPT WS-FROM-DATE
+           DISPLAY "To Date   (YYYYMMDD, blank=no upper bound): "
+               WITH NO ADVANCING
+           ACCEPT WS-TO-DATE
+           IF WS-TO-DATE = 0
+               MOVE 99999999 TO WS-TO-DATE
+           END-IF.
+
+       PAGE-THROUGH-TRANSACTIONS.
+           MOVE 0 TO WS-MATCH-COUNT
+           MOVE 0 TO WS-PAGE-LINE-COUNT
+           MOVE "Y" TO WS-MORE-RECORDS-FLAG
+           MOVE WS-SEARCH-ACCT-NUMBER TO TRAN-ACCT-NUMBER
+           START TRANSACTION-FILE KEY IS NOT LESS THAN TRAN-ACCT-NUMBER
+               INVALID KEY
+                   MOVE "N" TO WS-MORE-RECORDS-FLAG
+                   DISPLAY ">> No transactions found for account "
+                       WS-SEARCH-ACCT-NUMBER "."
+           END-START
+
+           PERFORM UNTIL NOT WS-MORE-RECORDS
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "N" TO WS-MORE-RECORDS-FLAG
+                   NOT AT END
+                       IF TRAN-ACCT-NUMBER NOT = WS-SEARCH-ACCT-NUMBER
+                           MOVE "N" TO WS-MORE-RECORDS-FLAG
+                       ELSE
+                           IF TRAN-DATE >= WS-FROM-DATE
+                                   AND TRAN-DATE <= WS-TO-DATE
+                               PERFORM DISPLAY-TRANSACTION-LINE
+                               ADD 1 TO WS-MATCH-COUNT
+                               ADD 1 TO WS-PAGE-LINE-COUNT
+                               IF WS-PAGE-LINE-COUNT >= WS-PAGE-SIZE
+                                   PERFORM PROMPT-FOR-MORE
+                               END-IF
+                           END-IF
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           DISPLAY ">> " WS-MATCH-COUNT " transaction(s) displayed."
+           MOVE WS-MATCH-COUNT TO LK-MATCH-COUNT
+           IF WS-MATCH-COUNT = 0
+               MOVE 10 TO LK-RETURN-CODE
+           ELSE
+               MOVE 0 TO LK-RETURN-CODE
+           END-IF.
+
+       DISPLAY-TRANSACTION-LINE.
+           DISPLAY TRAN-ID " " TRAN-DATE " " TRAN-TYPE " "
+               TRAN-GL-CODE " " TRAN-AMOUNT " " TRAN-DESCRIPTION.
+
+       PROMPT-FOR-MORE.
+           DISPLAY "-- More? (Y to continue, N to stop) --"
+               WITH NO ADVANCING
+           ACCEPT WS-CONTINUE-RESPONSE
+           MOVE 0 TO WS-PAGE-LINE-COUNT
+           IF WS-CONTINUE-RESPONSE = "N" OR "n"
+               MOVE "N" TO WS-MORE-RECORDS-FLAG
+           END-IF.
