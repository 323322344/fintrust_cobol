@@ -0,0 +1,176 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. CBEXTRACT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-ID
+               ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT CORE-EXTRACT-FILE ASSIGN TO "COREXTR"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EXT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  CORE-EXTRACT-FILE.
+       01  CORE-EXTRACT-LINE             PIC X(100).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-ACCT-FILE-OK          VALUE "00".
+       01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-TRAN-FILE-OK          VALUE "00".
+       01  WS-EXT-FILE-STATUS       PIC XX VALUE "00".
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(13).
+
+       01  WS-ACCOUNT-COUNT         PIC 9(7) VALUE 0.
+       01  WS-TRANSACTION-COUNT     PIC 9(7) VALUE 0.
+
+      *> Fixed-width core-banking interchange record layouts. All
+      *> record types share the file's 100-byte block size so the
+      *> central processor can read every record the same way and
+      *> dispatch on CBX-RECORD-TYPE.
+       01  CBX-HEADER-RECORD.
+           05  CBX-HDR-RECORD-TYPE      PIC X(1) VALUE "H".
+           05  CBX-HDR-FEED-ID          PIC X(8) VALUE "FINTRUST".
+           05  CBX-HDR-RUN-DATE         PIC 9(8).
+           05  FILLER                   PIC X(83).
+
+       01  CBX-ACCOUNT-RECORD.
+           05  CBX-ACT-RECORD-TYPE      PIC X(1) VALUE "A".
+           05  CBX-ACT-ACCT-NUMBER      PIC X(10).
+           05  CBX-ACT-CUSTOMER-NAME    PIC X(30).
+           05  CBX-ACT-TAX-ID           PIC X(11).
+           05  CBX-ACT-TYPE             PIC X(2).
+           05  CBX-ACT-BALANCE          PIC S9(11)V99
+                                            SIGN IS TRAILING SEPARATE.
+           05  CBX-ACT-OPEN-DATE        PIC 9(8).
+           05  CBX-ACT-STATUS-CODE      PIC X(1).
+           05  FILLER                   PIC X(23).
+
+       01  CBX-TRANSACTION-RECORD.
+           05  CBX-TRN-RECORD-TYPE      PIC X(1) VALUE "T".
+           05  CBX-TRN-TRAN-ID          PIC X(12).
+           05  CBX-TRN-ACCT-NUMBER      PIC X(10).
+           05  CBX-TRN-DATE             PIC 9(8).
+           05  CBX-TRN-TIME             PIC 9(6).
+           05  CBX-TRN-TYPE             PIC X(2).
+           05  CBX-TRN-GL-CODE          PIC X(6).
+           05  CBX-TRN-AMOUNT           PIC S9(11)V99
+                                            SIGN IS TRAILING SEPARATE.
+           05  CBX-TRN-DESCRIPTION      PIC X(30).
+           05  FILLER                   PIC X(11).
+
+       01  CBX-TRAILER-RECORD.
+           05  CBX-TRL-RECORD-TYPE      PIC X(1) VALUE "E".
+           05  CBX-TRL-ACCOUNT-COUNT    PIC 9(7).
+           05  CBX-TRL-TRAN-COUNT       PIC 9(7).
+           05  FILLER                   PIC X(85).
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE            PIC 9(2).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+       MAIN-PARAGRAPH.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+           MOVE 0 TO WS-ACCOUNT-COUNT
+           MOVE 0 TO WS-TRANSACTION-COUNT
+
+           OPEN OUTPUT CORE-EXTRACT-FILE
+           MOVE WS-CURRENT-DATE TO CBX-HDR-RUN-DATE
+           MOVE CBX-HEADER-RECORD TO CORE-EXTRACT-LINE
+           WRITE CORE-EXTRACT-LINE
+
+           PERFORM EXTRACT-ACCOUNTS
+           PERFORM EXTRACT-TRANSACTIONS
+
+           MOVE WS-ACCOUNT-COUNT TO CBX-TRL-ACCOUNT-COUNT
+           MOVE WS-TRANSACTION-COUNT TO CBX-TRL-TRAN-COUNT
+           MOVE CBX-TRAILER-RECORD TO CORE-EXTRACT-LINE
+           WRITE CORE-EXTRACT-LINE
+
+           CLOSE CORE-EXTRACT-FILE
+           DISPLAY ">> Core-banking extract written to COREXTR - "
+               WS-ACCOUNT-COUNT " account(s), "
+               WS-TRANSACTION-COUNT " transaction(s)."
+           GOBACK.
+
+       EXTRACT-ACCOUNTS.
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           IF WS-ACCT-FILE-OK
+               PERFORM UNTIL WS-ACCT-FILE-STATUS = "10"
+                   READ ACCOUNT-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-ACCT-FILE-STATUS
+                       NOT AT END
+                           PERFORM WRITE-ACCOUNT-EXTRACT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           ELSE
+               DISPLAY ">> No accounts on file to extract."
+           END-IF.
+
+       WRITE-ACCOUNT-EXTRACT-RECORD.
+           MOVE ACCT-NUMBER TO CBX-ACT-ACCT-NUMBER
+           MOVE ACCT-CUSTOMER-NAME TO CBX-ACT-CUSTOMER-NAME
+           MOVE ACCT-TAX-ID TO CBX-ACT-TAX-ID
+           MOVE ACCT-TYPE TO CBX-ACT-TYPE
+           MOVE ACCT-BALANCE TO CBX-ACT-BALANCE
+           MOVE ACCT-OPEN-DATE TO CBX-ACT-OPEN-DATE
+           MOVE ACCT-STATUS-CODE TO CBX-ACT-STATUS-CODE
+           MOVE CBX-ACCOUNT-RECORD TO CORE-EXTRACT-LINE
+           WRITE CORE-EXTRACT-LINE
+           ADD 1 TO WS-ACCOUNT-COUNT.
+
+       EXTRACT-TRANSACTIONS.
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-OK
+               PERFORM UNTIL WS-TRAN-FILE-STATUS = "10"
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-TRAN-FILE-STATUS
+                       NOT AT END
+                           PERFORM WRITE-TRAN-EXTRACT-RECORD
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           ELSE
+               DISPLAY ">> No transactions on file to extract."
+           END-IF.
+
+       WRITE-TRAN-EXTRACT-RECORD.
+           MOVE TRAN-ID TO CBX-TRN-TRAN-ID
+           MOVE TRAN-ACCT-NUMBER TO CBX-TRN-ACCT-NUMBER
+           MOVE TRAN-DATE TO CBX-TRN-DATE
+           MOVE TRAN-TIME TO CBX-TRN-TIME
+           MOVE TRAN-TYPE TO CBX-TRN-TYPE
+           MOVE TRAN-GL-CODE TO CBX-TRN-GL-CODE
+           MOVE TRAN-AMOUNT TO CBX-TRN-AMOUNT
+           MOVE TRAN-DESCRIPTION TO CBX-TRN-DESCRIPTION
+           MOVE CBX-TRANSACTION-RECORD TO CORE-EXTRACT-LINE
+           WRITE CORE-EXTRACT-LINE
+           ADD 1 TO WS-TRANSACTION-COUNT.
