@@ -0,0 +1,222 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ACCTMGMT.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-ACCT-FILE-OK          VALUE "00".
+           88  WS-ACCT-FILE-NOT-FOUND   VALUE "23", "10".
+
+       01  WS-SUB-CHOICE-RAW        PIC X.
+       01  WS-SUB-CHOICE            PIC 9 VALUE 0.
+       01  WS-SUB-VALID-FLAG        PIC X VALUE "N".
+           88  WS-SUB-CHOICE-VALID      VALUE "Y".
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(14).
+
+       01  WS-SEARCH-ACCT-NUMBER    PIC X(10).
+       01  WS-ACCOUNTS-TOUCHED-CT   PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE         PIC X(2).
+       01  LK-RETURN-CODE           PIC 9(2).
+       01  LK-ACCOUNTS-TOUCHED-CT   PIC 9(5).
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE
+                                 LK-RETURN-CODE
+                                 LK-ACCOUNTS-TOUCHED-CT.
+
+       MAIN-PARAGRAPH.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE 0 TO WS-ACCOUNTS-TOUCHED-CT
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF NOT WS-ACCT-FILE-OK
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+
+           EVALUATE LK-FUNCTION-CODE
+               WHEN SPACES
+                   PERFORM INTERACTIVE-MENU
+               WHEN "OP"
+                   PERFORM OPEN-ACCOUNT
+               WHEN "CL"
+                   PERFORM CLOSE-ACCOUNT
+               WHEN "IN"
+                   PERFORM INQUIRE-ACCOUNT
+               WHEN "UP"
+                   PERFORM UPDATE-ACCOUNT
+               WHEN "RO"
+                   PERFORM ROLLOVER-ACCOUNTS
+               WHEN OTHER
+                   MOVE 99 TO LK-RETURN-CODE
+           END-EVALUATE
+
+           CLOSE ACCOUNT-MASTER-FILE
+           MOVE WS-ACCOUNTS-TOUCHED-CT TO LK-ACCOUNTS-TOUCHED-CT
+           GOBACK.
+
+       INTERACTIVE-MENU.
+           MOVE 1 TO WS-SUB-CHOICE
+           PERFORM UNTIL WS-SUB-CHOICE = 9
+               DISPLAY "-------------------------------------------"
+               DISPLAY "        ACCOUNT MANAGEMENT SUBSYSTEM        "
+               DISPLAY "-------------------------------------------"
+               DISPLAY " 1 - Open Account"
+               DISPLAY " 2 - Close Account"
+               DISPLAY " 3 - Inquire Account"
+               DISPLAY " 4 - Update Account"
+               DISPLAY " 9 - Return to Main Menu"
+               PERFORM GET-SUB-CHOICE
+
+               EVALUATE WS-SUB-CHOICE
+                   WHEN 1
+                       PERFORM OPEN-ACCOUNT
+                   WHEN 2
+                       PERFORM CLOSE-ACCOUNT
+                   WHEN 3
+                       PERFORM INQUIRE-ACCOUNT
+                   WHEN 4
+                       PERFORM UPDATE-ACCOUNT
+                   WHEN 9
+                       DISPLAY ">> Returning to Main Menu."
+                   WHEN OTHER
+                       DISPLAY ">> Invalid choice. Please try again."
+               END-EVALUATE
+           END-PERFORM.
+
+       GET-SUB-CHOICE.
+           MOVE "N" TO WS-SUB-VALID-FLAG
+           PERFORM UNTIL WS-SUB-CHOICE-VALID
+               DISPLAY " Select an option: " WITH NO ADVANCING
+               ACCEPT WS-SUB-CHOICE-RAW
+               IF WS-SUB-CHOICE-RAW IS NUMERIC
+                   MOVE WS-SUB-CHOICE-RAW TO WS-SUB-CHOICE
+                   MOVE "Y" TO WS-SUB-VALID-FLAG
+               ELSE
+                   DISPLAY ">> Please enter a single digit (0-9)."
+               END-IF
+           END-PERFORM.
+
+       OPEN-ACCOUNT.
+           DISPLAY "Account Number (10 chars): " WITH NO ADVANCING
+           ACCEPT WS-SEARCH-ACCT-NUMBER
+           MOVE WS-SEARCH-ACCT-NUMBER TO ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+                   MOVE WS-SEARCH-ACCT-NUMBER TO ACCT-NUMBER
+                   DISPLAY "Customer Name: " WITH NO ADVANCING
+                   ACCEPT ACCT-CUSTOMER-NAME
+                   DISPLAY "Tax ID: " WITH NO ADVANCING
+                   ACCEPT ACCT-TAX-ID
+                   DISPLAY "Account Type (CK/SV/LN): " WITH NO ADVANCING
+                   ACCEPT ACCT-TYPE
+                   DISPLAY "Opening Balance: " WITH NO ADVANCING
+                   ACCEPT ACCT-BALANCE
+                   MOVE WS-CURRENT-DATE TO ACCT-OPEN-DATE
+                   MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   MOVE "O" TO ACCT-STATUS-CODE
+                   WRITE ACCOUNT-RECORD
+                   MOVE 0 TO LK-RETURN-CODE
+                   ADD 1 TO WS-ACCOUNTS-TOUCHED-CT
+                   DISPLAY ">> Account " ACCT-NUMBER " opened."
+               NOT INVALID KEY
+                   DISPLAY ">> Account already exists. Not opened."
+                   MOVE 20 TO LK-RETURN-CODE
+           END-READ.
+
+       CLOSE-ACCOUNT.
+           DISPLAY "Account Number to close: " WITH NO ADVANCING
+           ACCEPT ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY ">> Account not found."
+                   MOVE 10 TO LK-RETURN-CODE
+               NOT INVALID KEY
+                   MOVE "C" TO ACCT-STATUS-CODE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE 0 TO LK-RETURN-CODE
+                   ADD 1 TO WS-ACCOUNTS-TOUCHED-CT
+                   DISPLAY ">> Account " ACCT-NUMBER " closed."
+           END-READ.
+
+       INQUIRE-ACCOUNT.
+           DISPLAY "Account Number to inquire: " WITH NO ADVANCING
+           ACCEPT ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY ">> Account not found."
+                   MOVE 10 TO LK-RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "Account Number : " ACCT-NUMBER
+                   DISPLAY "Customer Name  : " ACCT-CUSTOMER-NAME
+                   DISPLAY "Tax ID         : " ACCT-TAX-ID
+                   DISPLAY "Account Type   : " ACCT-TYPE
+                   DISPLAY "Balance        : " ACCT-BALANCE
+                   DISPLAY "Open Date      : " ACCT-OPEN-DATE
+                   DISPLAY "Status Code    : " ACCT-STATUS-CODE
+                   MOVE 0 TO LK-RETURN-CODE
+                   ADD 1 TO WS-ACCOUNTS-TOUCHED-CT
+           END-READ.
+
+       UPDATE-ACCOUNT.
+           DISPLAY "Account Number to update: " WITH NO ADVANCING
+           ACCEPT ACCT-NUMBER
+           READ ACCOUNT-MASTER-FILE
+               INVALID KEY
+                   DISPLAY ">> Account not found."
+                   MOVE 10 TO LK-RETURN-CODE
+               NOT INVALID KEY
+                   DISPLAY "New Balance (currently " ACCT-BALANCE
+                       "): " WITH NO ADVANCING
+                   ACCEPT ACCT-BALANCE
+                   DISPLAY "New Status Code (O/C/F): " WITH NO ADVANCING
+                   ACCEPT ACCT-STATUS-CODE
+                   MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+                   MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY-DATE
+                   REWRITE ACCOUNT-RECORD
+                   MOVE 0 TO LK-RETURN-CODE
+                   ADD 1 TO WS-ACCOUNTS-TOUCHED-CT
+                   DISPLAY ">> Account " ACCT-NUMBER " updated."
+           END-READ.
+
+       ROLLOVER-ACCOUNTS.
+      *> Batch step: touch every open account's last-activity date
+      *> so day-end processing has a record that rollover ran.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+           MOVE LOW-VALUES TO ACCT-NUMBER
+           START ACCOUNT-MASTER-FILE KEY IS NOT LESS THAN ACCT-NUMBER
+               INVALID KEY
+                   DISPLAY ">> No accounts on file to roll over."
+                   SET WS-ACCT-FILE-NOT-FOUND TO TRUE
+           END-START
+           PERFORM UNTIL WS-ACCT-FILE-NOT-FOUND
+               READ ACCOUNT-MASTER-FILE NEXT RECORD
+                   AT END
+                       SET WS-ACCT-FILE-NOT-FOUND TO TRUE
+                   NOT AT END
+                       IF ACCT-STATUS-OPEN
+                           MOVE WS-CURRENT-DATE
+                               TO ACCT-LAST-ACTIVITY-DATE
+                           REWRITE ACCOUNT-RECORD
+                       END-IF
+               END-READ
+           END-PERFORM
+           MOVE 0 TO LK-RETURN-CODE.
