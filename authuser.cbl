@@ -0,0 +1,141 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AUTHUSER.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT USER-CREDENTIALS-FILE ASSIGN TO "USERCRED"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS UC-USER-ID
+               FILE STATUS IS WS-UC-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  USER-CREDENTIALS-FILE.
+       COPY USERCRED.
+
+       WORKING-STORAGE SECTION.
+       01  WS-UC-FILE-STATUS        PIC XX VALUE "00".
+           88  WS-UC-FILE-OK            VALUE "00".
+
+       01  WS-FILE-EMPTY-FLAG       PIC X VALUE "N".
+           88  WS-FILE-IS-EMPTY         VALUE "Y".
+
+       01  WS-ENTERED-USER-ID       PIC X(8).
+       01  WS-ENTERED-PASSWORD      PIC X(20).
+       01  WS-ENTERED-HASH          PIC 9(10) VALUE 0.
+
+       01  WS-HASH-INDEX            PIC 9(2) VALUE 0.
+       01  WS-HASH-WORK             PIC 9(10) VALUE 0.
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(13).
+
+       LINKAGE SECTION.
+       01  LK-USER-ID               PIC X(8).
+       01  LK-AUTH-RESULT           PIC X(4).
+
+       PROCEDURE DIVISION USING LK-USER-ID
+                                 LK-AUTH-RESULT.
+
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+           MOVE SPACES TO LK-AUTH-RESULT
+           OPEN I-O USER-CREDENTIALS-FILE
+           IF NOT WS-UC-FILE-OK
+               OPEN OUTPUT USER-CREDENTIALS-FILE
+               CLOSE USER-CREDENTIALS-FILE
+               OPEN I-O USER-CREDENTIALS-FILE
+           END-IF
+
+           PERFORM CHECK-FILE-EMPTY
+
+           DISPLAY "User ID (8 chars): " WITH NO ADVANCING
+           ACCEPT WS-ENTERED-USER-ID
+           DISPLAY "Password: " WITH NO ADVANCING
+           ACCEPT WS-ENTERED-PASSWORD
+           PERFORM HASH-PASSWORD
+
+           MOVE WS-ENTERED-USER-ID TO UC-USER-ID
+           READ USER-CREDENTIALS-FILE
+               INVALID KEY
+                   PERFORM HANDLE-UNKNOWN-USER
+               NOT INVALID KEY
+                   PERFORM VERIFY-CREDENTIALS
+           END-READ
+
+      *> Returned unconditionally - even a failed/locked attempt must
+      *> report the ID that was actually typed so the audit trail
+      *> attributes it correctly instead of to whoever logged in last.
+           MOVE WS-ENTERED-USER-ID TO LK-USER-ID
+
+           CLOSE USER-CREDENTIALS-FILE
+           GOBACK.
+
+       CHECK-FILE-EMPTY.
+           MOVE LOW-VALUES TO UC-USER-ID
+           START USER-CREDENTIALS-FILE KEY IS NOT LESS THAN UC-USER-ID
+               INVALID KEY
+                   MOVE "Y" TO WS-FILE-EMPTY-FLAG
+               NOT INVALID KEY
+                   MOVE "N" TO WS-FILE-EMPTY-FLAG
+           END-START.
+
+       HANDLE-UNKNOWN-USER.
+           IF WS-FILE-IS-EMPTY
+               DISPLAY ">> No users on file yet - enrolling "
+                   WS-ENTERED-USER-ID " as the first user."
+               MOVE WS-ENTERED-USER-ID TO UC-USER-ID
+               MOVE WS-ENTERED-HASH TO UC-PASSWORD-HASH
+               MOVE 0 TO UC-FAILED-ATTEMPTS
+               MOVE "N" TO UC-LOCKOUT-FLAG
+               MOVE WS-CURRENT-DATE TO UC-LAST-LOGIN-DATE
+               WRITE USER-CREDENTIAL-RECORD
+               MOVE "OK  " TO LK-AUTH-RESULT
+           ELSE
+               DISPLAY ">> Unknown user ID."
+               MOVE "FAIL" TO LK-AUTH-RESULT
+           END-IF.
+
+       VERIFY-CREDENTIALS.
+           IF UC-ACCOUNT-LOCKED
+               DISPLAY ">> This user ID is locked out. See a"
+               DISPLAY "   supervisor to reset it."
+               MOVE "LOCK" TO LK-AUTH-RESULT
+           ELSE
+               IF UC-PASSWORD-HASH = WS-ENTERED-HASH
+                   MOVE 0 TO UC-FAILED-ATTEMPTS
+                   MOVE WS-CURRENT-DATE TO UC-LAST-LOGIN-DATE
+                   REWRITE USER-CREDENTIAL-RECORD
+                   MOVE "OK  " TO LK-AUTH-RESULT
+               ELSE
+                   ADD 1 TO UC-FAILED-ATTEMPTS
+                   IF UC-FAILED-ATTEMPTS >= 3
+                       MOVE "Y" TO UC-LOCKOUT-FLAG
+                       DISPLAY ">> Three failed attempts. Account"
+                       DISPLAY "   is now locked."
+                       MOVE "LOCK" TO LK-AUTH-RESULT
+                   ELSE
+                       DISPLAY ">> Incorrect password."
+                       MOVE "FAIL" TO LK-AUTH-RESULT
+                   END-IF
+                   REWRITE USER-CREDENTIAL-RECORD
+               END-IF
+           END-IF.
+
+       HASH-PASSWORD.
+      *> Simple deterministic rolling hash used only to compare
+      *> what the user typed against what was stored at enrollment -
+      *> not a cryptographic hash, but keeps clear text out of the file.
+           MOVE 0 TO WS-HASH-WORK
+           PERFORM VARYING WS-HASH-INDEX FROM 1 BY 1
+                   UNTIL WS-HASH-INDEX > 20
+               COMPUTE WS-HASH-WORK =
+                   FUNCTION MOD
+                       (WS-HASH-WORK * 31 +
+                        FUNCTION ORD(WS-ENTERED-PASSWORD
+                            (WS-HASH-INDEX:1)), 1000000000)
+           END-PERFORM
+           MOVE WS-HASH-WORK TO WS-ENTERED-HASH.
