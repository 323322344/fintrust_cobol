@@ -0,0 +1,249 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EODBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CHECKPOINT-FILE ASSIGN TO "CKPTFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CKPT-JOB-STEP
+               FILE STATUS IS WS-CKPT-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-ID
+               ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CHECKPOINT-FILE.
+       COPY CHECKPT.
+
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-CKPT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-CKPT-FILE-OK          VALUE "00".
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-ACCT-FILE-OK          VALUE "00".
+       01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-TRAN-FILE-OK          VALUE "00".
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(13).
+       01  WS-CURRENT-TIMESTAMP     PIC X(21).
+
+       01  WS-STEP-ALREADY-DONE     PIC X VALUE "N".
+           88  WS-STEP-DONE-TODAY       VALUE "Y".
+
+       01  WS-ACCTMGMT-FUNCTION     PIC X(2).
+       01  WS-ACCTMGMT-RETURN       PIC 9(2).
+       01  WS-ACCTMGMT-TOUCHED-CT   PIC 9(5).
+       01  WS-LEDGERSUM-FUNCTION    PIC X(2).
+       01  WS-LEDGERSUM-RETURN      PIC 9(2).
+       01  WS-LEDGERSUM-POST-CT     PIC 9(5).
+
+       01  WS-TRAN-POSTED-COUNT     PIC 9(5) VALUE 0.
+       01  WS-TRAN-SKIPPED-COUNT    PIC 9(5) VALUE 0.
+       01  WS-TRAN-EXCEPTION-COUNT  PIC 9(5) VALUE 0.
+
+       01  WS-CBEXTRACT-RETURN      PIC 9(2).
+
+       PROCEDURE DIVISION.
+
+       MAIN-PARAGRAPH.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           DISPLAY "==========================================="
+           DISPLAY " FINTRUST END-OF-DAY BATCH DRIVER (EODBATCH)"
+           DISPLAY " Run Date: " WS-CURRENT-DATE
+           DISPLAY "==========================================="
+
+           OPEN I-O CHECKPOINT-FILE
+           IF NOT WS-CKPT-FILE-OK
+               OPEN OUTPUT CHECKPOINT-FILE
+               CLOSE CHECKPOINT-FILE
+               OPEN I-O CHECKPOINT-FILE
+           END-IF
+
+           PERFORM STEP1-ACCOUNT-ROLLOVER
+           PERFORM STEP2-TRANSACTION-POSTING
+           PERFORM STEP3-LEDGER-SUMMARY
+           PERFORM STEP4-CORE-BANK-EXTRACT
+
+           CLOSE CHECKPOINT-FILE
+           DISPLAY "==========================================="
+           DISPLAY " EODBATCH COMPLETE."
+           DISPLAY "==========================================="
+           STOP RUN.
+
+       STEP1-ACCOUNT-ROLLOVER.
+           MOVE "ACCOUNT-ROLLOVER" TO CKPT-JOB-STEP
+           PERFORM CHECK-STEP-ALREADY-DONE
+           IF WS-STEP-DONE-TODAY
+               DISPLAY ">> Step ACCOUNT-ROLLOVER already completed"
+               DISPLAY "   today - skipping (restart mode)."
+           ELSE
+               DISPLAY ">> Step ACCOUNT-ROLLOVER starting..."
+               PERFORM MARK-STEP-IN-PROGRESS
+               MOVE "RO" TO WS-ACCTMGMT-FUNCTION
+               MOVE 0 TO WS-ACCTMGMT-TOUCHED-CT
+               CALL "ACCTMGMT" USING WS-ACCTMGMT-FUNCTION
+                                      WS-ACCTMGMT-RETURN
+                                      WS-ACCTMGMT-TOUCHED-CT
+               END-CALL
+               PERFORM MARK-STEP-COMPLETE
+               DISPLAY ">> Step ACCOUNT-ROLLOVER complete, return "
+                   "code " WS-ACCTMGMT-RETURN "."
+           END-IF.
+
+       STEP2-TRANSACTION-POSTING.
+           MOVE "TRANSACTION-POSTING" TO CKPT-JOB-STEP
+           PERFORM CHECK-STEP-ALREADY-DONE
+           IF WS-STEP-DONE-TODAY
+               DISPLAY ">> Step TRANSACTION-POSTING already"
+               DISPLAY "   completed today - skipping (restart mode)."
+           ELSE
+               DISPLAY ">> Step TRANSACTION-POSTING starting..."
+               PERFORM MARK-STEP-IN-PROGRESS
+               PERFORM POST-PENDING-TRANSACTIONS
+               PERFORM MARK-STEP-COMPLETE
+               DISPLAY ">> Step TRANSACTION-POSTING complete - "
+                   WS-TRAN-POSTED-COUNT " posted, "
+                   WS-TRAN-SKIPPED-COUNT " already posted, "
+                   WS-TRAN-EXCEPTION-COUNT " unmatched (retry later)."
+           END-IF.
+
+       STEP3-LEDGER-SUMMARY.
+           MOVE "LEDGER-SUMMARY" TO CKPT-JOB-STEP
+           PERFORM CHECK-STEP-ALREADY-DONE
+           IF WS-STEP-DONE-TODAY
+               DISPLAY ">> Step LEDGER-SUMMARY already completed"
+               DISPLAY "   today - skipping (restart mode)."
+           ELSE
+               DISPLAY ">> Step LEDGER-SUMMARY starting..."
+               PERFORM MARK-STEP-IN-PROGRESS
+               MOVE SPACES TO WS-LEDGERSUM-FUNCTION
+               MOVE 0 TO WS-LEDGERSUM-POST-CT
+               CALL "LEDGERSUM" USING WS-LEDGERSUM-FUNCTION
+                                       WS-LEDGERSUM-RETURN
+                                       WS-LEDGERSUM-POST-CT
+               END-CALL
+               PERFORM MARK-STEP-COMPLETE
+               DISPLAY ">> Step LEDGER-SUMMARY complete, "
+                   WS-LEDGERSUM-POST-CT " posting(s), return "
+                   "code " WS-LEDGERSUM-RETURN "."
+           END-IF.
+
+       STEP4-CORE-BANK-EXTRACT.
+           MOVE "CORE-BANK-EXTRACT" TO CKPT-JOB-STEP
+           PERFORM CHECK-STEP-ALREADY-DONE
+           IF WS-STEP-DONE-TODAY
+               DISPLAY ">> Step CORE-BANK-EXTRACT already completed"
+               DISPLAY "   today - skipping (restart mode)."
+           ELSE
+               DISPLAY ">> Step CORE-BANK-EXTRACT starting..."
+               PERFORM MARK-STEP-IN-PROGRESS
+               CALL "CBEXTRACT" USING WS-CBEXTRACT-RETURN
+               END-CALL
+               PERFORM MARK-STEP-COMPLETE
+               DISPLAY ">> Step CORE-BANK-EXTRACT complete, return "
+                   "code " WS-CBEXTRACT-RETURN "."
+           END-IF.
+
+       CHECK-STEP-ALREADY-DONE.
+           MOVE "N" TO WS-STEP-ALREADY-DONE
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF CKPT-COMPLETE AND CKPT-RUN-DATE = WS-CURRENT-DATE
+                       MOVE "Y" TO WS-STEP-ALREADY-DONE
+                   END-IF
+           END-READ.
+
+       MARK-STEP-IN-PROGRESS.
+           READ CHECKPOINT-FILE
+               INVALID KEY
+                   SET CKPT-IN-PROGRESS TO TRUE
+                   MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+                   MOVE WS-CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+                   WRITE CHECKPOINT-RECORD
+               NOT INVALID KEY
+                   SET CKPT-IN-PROGRESS TO TRUE
+                   MOVE WS-CURRENT-DATE TO CKPT-RUN-DATE
+                   MOVE WS-CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+                   REWRITE CHECKPOINT-RECORD
+           END-READ.
+
+       MARK-STEP-COMPLETE.
+           SET CKPT-COMPLETE TO TRUE
+           MOVE WS-CURRENT-TIMESTAMP TO CKPT-TIMESTAMP
+           REWRITE CHECKPOINT-RECORD.
+
+       POST-PENDING-TRANSACTIONS.
+           MOVE 0 TO WS-TRAN-POSTED-COUNT
+           MOVE 0 TO WS-TRAN-SKIPPED-COUNT
+           MOVE 0 TO WS-TRAN-EXCEPTION-COUNT
+
+           OPEN I-O TRANSACTION-FILE
+           IF NOT WS-TRAN-FILE-OK
+               OPEN OUTPUT TRANSACTION-FILE
+               CLOSE TRANSACTION-FILE
+               OPEN I-O TRANSACTION-FILE
+           END-IF
+
+           OPEN I-O ACCOUNT-MASTER-FILE
+           IF NOT WS-ACCT-FILE-OK
+               OPEN OUTPUT ACCOUNT-MASTER-FILE
+               CLOSE ACCOUNT-MASTER-FILE
+               OPEN I-O ACCOUNT-MASTER-FILE
+           END-IF
+
+           PERFORM UNTIL WS-TRAN-FILE-STATUS = "10"
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-TRAN-FILE-STATUS
+                   NOT AT END
+                       PERFORM POST-ONE-PENDING-TRANSACTION
+               END-READ
+           END-PERFORM
+
+           CLOSE TRANSACTION-FILE
+           CLOSE ACCOUNT-MASTER-FILE.
+
+       POST-ONE-PENDING-TRANSACTION.
+           IF TRAN-NOT-POSTED
+               MOVE TRAN-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY ">> WARNING: account " TRAN-ACCT-NUMBER
+                           " not found for transaction " TRAN-ID
+                       DISPLAY "   Leaving unposted for a future run."
+                       ADD 1 TO WS-TRAN-EXCEPTION-COUNT
+                   NOT INVALID KEY
+                       ADD TRAN-AMOUNT TO ACCT-BALANCE
+                       MOVE WS-CURRENT-DATE TO ACCT-LAST-ACTIVITY-DATE
+                       REWRITE ACCOUNT-RECORD
+                       SET TRAN-IS-POSTED TO TRUE
+                       REWRITE TRANSACTION-RECORD
+                       ADD 1 TO WS-TRAN-POSTED-COUNT
+               END-READ
+           ELSE
+               ADD 1 TO WS-TRAN-SKIPPED-COUNT
+           END-IF.
