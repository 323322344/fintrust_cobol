@@ -3,15 +3,74 @@
 
        ENVIRONMENT DIVISION.
        INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-AUDIT-FILE-STATUS.
+
+           SELECT EOD-SUMMARY-FILE ASSIGN TO "EODSUM"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-EOD-FILE-STATUS.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  AUDIT-LOG-FILE.
+       COPY AUDITLOG.
+
+       FD  EOD-SUMMARY-FILE.
+       01  EOD-SUMMARY-LINE             PIC X(80).
+
        WORKING-STORAGE SECTION.
-       01 USER-CHOICE        PIC 9 VALUE ZEROS.
+       01  USER-CHOICE            PIC 9 VALUE ZEROS.
+       01  WS-RAW-CHOICE          PIC X VALUE SPACE.
+       01  WS-CHOICE-VALID-FLAG   PIC X VALUE "N".
+           88  WS-CHOICE-VALID        VALUE "Y".
+
+       01  WS-AUDIT-FILE-STATUS   PIC XX VALUE "00".
+       01  WS-EOD-FILE-STATUS     PIC XX VALUE "00".
+
+       01  WS-LOGGED-IN-FLAG      PIC X VALUE "N".
+           88  WS-USER-LOGGED-IN      VALUE "Y".
+       01  WS-CURRENT-USER-ID     PIC X(8) VALUE SPACES.
+       01  WS-AUTH-RESULT         PIC X(4) VALUE SPACES.
+           88  WS-AUTH-OK             VALUE "OK  ".
+           88  WS-AUTH-LOCKED         VALUE "LOCK".
+           88  WS-AUTH-FAILED         VALUE "FAIL".
+
+       01  WS-ACCTMGMT-FUNCTION   PIC X(2) VALUE SPACES.
+       01  WS-ACCTMGMT-RETURN     PIC 9(2) VALUE 0.
+       01  WS-ACCTMGMT-TOUCHED-CT PIC 9(5) VALUE 0.
+       01  WS-TRANVIEW-RETURN     PIC 9(2) VALUE 0.
+       01  WS-TRANVIEW-MATCH-CT   PIC 9(5) VALUE 0.
+       01  WS-LEDGERSUM-FUNCTION  PIC X(2) VALUE SPACES.
+       01  WS-LEDGERSUM-RETURN    PIC 9(2) VALUE 0.
+       01  WS-LEDGERSUM-POST-CT   PIC 9(5) VALUE 0.
+       01  WS-REPORTGEN-RETURN    PIC 9(2) VALUE 0.
+
+       01  WS-AUDIT-PARAGRAPH     PIC X(20) VALUE SPACES.
+       01  WS-CURRENT-TIMESTAMP   PIC X(21) VALUE SPACES.
+
+       01  WS-ACCOUNTS-TOUCHED-CT PIC 9(5) VALUE 0.
+       01  WS-TRANS-VIEWED-CT     PIC 9(5) VALUE 0.
+       01  WS-LEDGER-POSTINGS-CT  PIC 9(5) VALUE 0.
+
+       01  WS-EOD-DATE-INFO.
+           05  WS-EOD-DATE            PIC 9(8).
+           05  FILLER                 PIC X(13).
+
+       01  EOD-DETAIL-LINE.
+           05  EOD-DETAIL-LABEL       PIC X(37).
+           05  EOD-DETAIL-VALUE       PIC ZZZZ9.
 
        PROCEDURE DIVISION.
 
        *> Main program logic for FinTrust COBOL menu interface
        MAIN-PARAGRAPH.
+           OPEN EXTEND AUDIT-LOG-FILE
+           IF NOT (WS-AUDIT-FILE-STATUS = "00" OR "05")
+               OPEN OUTPUT AUDIT-LOG-FILE
+           END-IF
+
            PERFORM UNTIL USER-CHOICE = 9
                DISPLAY "==========================================="
                DISPLAY "      WELCOME TO FINTRUST COBOL             "
@@ -21,45 +80,183 @@
                DISPLAY " 2 - View Transactions"
                DISPLAY " 3 - Ledger Summary"
                DISPLAY " 4 - Authenticate User"
+               DISPLAY " 5 - Print Daily Reports"
                DISPLAY " 9 - Exit"
-               ACCEPT USER-CHOICE
+               PERFORM GET-USER-CHOICE
 
                EVALUATE USER-CHOICE
                    WHEN 1
-                       PERFORM ACCOUNT-MANAGEMENT *> Placeholder for future CALL statement
+                       IF WS-USER-LOGGED-IN
+                           PERFORM ACCOUNT-MANAGEMENT
+                       ELSE
+                           PERFORM DISPLAY-LOGIN-REQUIRED
+                       END-IF
                    WHEN 2
-                       PERFORM VIEW-TRANSACTIONS *> Placeholder for future CALL statement
+                       IF WS-USER-LOGGED-IN
+                           PERFORM VIEW-TRANSACTIONS
+                       ELSE
+                           PERFORM DISPLAY-LOGIN-REQUIRED
+                       END-IF
                    WHEN 3
-                       PERFORM LEDGER-SUMMARY *> Placeholder for future CALL statement
+                       IF WS-USER-LOGGED-IN
+                           PERFORM LEDGER-SUMMARY
+                       ELSE
+                           PERFORM DISPLAY-LOGIN-REQUIRED
+                       END-IF
                    WHEN 4
-                       PERFORM AUTHENTICATE-USER *> Placeholder for future CALL statement
+                       PERFORM AUTHENTICATE-USER
+                   WHEN 5
+                       IF WS-USER-LOGGED-IN
+                           PERFORM DAILY-REPORTS
+                       ELSE
+                           PERFORM DISPLAY-LOGIN-REQUIRED
+                       END-IF
                    WHEN 9
+                       MOVE "EXIT" TO WS-AUDIT-PARAGRAPH
+                       PERFORM WRITE-AUDIT-RECORD
+                       PERFORM WRITE-EOD-SUMMARY
                        DISPLAY ">> Exiting FinTrust COBOL. Goodbye! :)"
                    WHEN OTHER
+                       MOVE "INVALID-CHOICE" TO WS-AUDIT-PARAGRAPH
+                       PERFORM WRITE-AUDIT-RECORD
                        DISPLAY ">> Invalid choice. Please restart."
                END-EVALUATE
+           END-PERFORM
+
+           CLOSE AUDIT-LOG-FILE.
+           STOP RUN.
+
+       GET-USER-CHOICE.
+      *> USER-CHOICE is read as an alphanumeric digit first so a
+      *> non-numeric keystroke re-prompts instead of corrupting the
+      *> PIC 9 field or aborting the ACCEPT.
+           MOVE "N" TO WS-CHOICE-VALID-FLAG
+           PERFORM UNTIL WS-CHOICE-VALID
+               DISPLAY " Enter choice: " WITH NO ADVANCING
+               ACCEPT WS-RAW-CHOICE
+               IF WS-RAW-CHOICE IS NUMERIC
+                   MOVE WS-RAW-CHOICE TO USER-CHOICE
+                   MOVE "Y" TO WS-CHOICE-VALID-FLAG
+               ELSE
+                   DISPLAY ">> Invalid entry. Enter a single digit."
+               END-IF
            END-PERFORM.
 
+       DISPLAY-LOGIN-REQUIRED.
+           DISPLAY ">> You must authenticate (option 4) before using"
+           DISPLAY "   this feature."
+           MOVE "LOGIN-REQUIRED" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
+
        ACCOUNT-MANAGEMENT.
-           DISPLAY ">> Loading Account Management Module..."           
-           DISPLAY ">> [This feature is in dev mode.".
-           DISPLAY "     I will replace MOCK-PROGRAM".
-           DISPLAY "     with CALL statements in future modules.]".
+           DISPLAY ">> Loading Account Management Module..."
+           MOVE SPACES TO WS-ACCTMGMT-FUNCTION
+           MOVE 0 TO WS-ACCTMGMT-TOUCHED-CT
+           CALL "ACCTMGMT" USING WS-ACCTMGMT-FUNCTION
+                                  WS-ACCTMGMT-RETURN
+                                  WS-ACCTMGMT-TOUCHED-CT
+           END-CALL
+           ADD WS-ACCTMGMT-TOUCHED-CT TO WS-ACCOUNTS-TOUCHED-CT
+           MOVE "ACCOUNT-MANAGEMENT" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
 
        VIEW-TRANSACTIONS.
            DISPLAY ">> Loading View Transactions Module..."
-           DISPLAY ">> [This feature is in dev mode.". 
-           DISPLAY "     I will replace MOCK-PROGRAM".
-           DISPLAY "     with CALL statements in future modules.]".
+           MOVE 0 TO WS-TRANVIEW-MATCH-CT
+           CALL "TRANVIEW" USING WS-TRANVIEW-RETURN
+                                  WS-TRANVIEW-MATCH-CT
+           END-CALL
+           ADD WS-TRANVIEW-MATCH-CT TO WS-TRANS-VIEWED-CT
+           MOVE "VIEW-TRANSACTIONS" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
 
        LEDGER-SUMMARY.
            DISPLAY ">> Loading Ledger Summary Module..."
-           DISPLAY ">> [This feature is in dev mode.".
-           DISPLAY "     I will replace MOCK-PROGRAM".
-           DISPLAY "     with CALL statements in future modules.]".
+           MOVE SPACES TO WS-LEDGERSUM-FUNCTION
+           MOVE 0 TO WS-LEDGERSUM-POST-CT
+           CALL "LEDGERSUM" USING WS-LEDGERSUM-FUNCTION
+                                   WS-LEDGERSUM-RETURN
+                                   WS-LEDGERSUM-POST-CT
+           END-CALL
+           ADD WS-LEDGERSUM-POST-CT TO WS-LEDGER-POSTINGS-CT
+           MOVE "LEDGER-SUMMARY" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
 
        AUTHENTICATE-USER.
            DISPLAY ">> Loading Authenticate User Module..."
-           DISPLAY ">> [This feature is in dev mode.".
-           DISPLAY "     I will replace MOCK-PROGRAM".
-           DISPLAY "     with CALL statements in future modules.]".
+           CALL "AUTHUSER" USING WS-CURRENT-USER-ID
+                                  WS-AUTH-RESULT
+           END-CALL
+           IF WS-AUTH-OK
+               MOVE "Y" TO WS-LOGGED-IN-FLAG
+               DISPLAY ">> Login successful. Welcome, "
+                   WS-CURRENT-USER-ID "."
+           ELSE
+               IF NOT WS-USER-LOGGED-IN
+                   MOVE "N" TO WS-LOGGED-IN-FLAG
+               END-IF
+               IF WS-AUTH-LOCKED
+                   DISPLAY ">> Account locked after too many failed"
+                   DISPLAY "   attempts. Contact your supervisor."
+               ELSE
+                   DISPLAY ">> Authentication failed."
+               END-IF
+           END-IF
+           MOVE "AUTHENTICATE-USER" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
+
+       DAILY-REPORTS.
+           DISPLAY ">> Loading Daily Reports Module..."
+           CALL "REPORTGEN" USING WS-REPORTGEN-RETURN
+           END-CALL
+           MOVE "DAILY-REPORTS" TO WS-AUDIT-PARAGRAPH
+           PERFORM WRITE-AUDIT-RECORD.
+
+       WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP
+           IF WS-CURRENT-USER-ID = SPACES
+               MOVE "NOLOGIN " TO AUD-USER-ID
+           ELSE
+               MOVE WS-CURRENT-USER-ID TO AUD-USER-ID
+           END-IF
+           MOVE USER-CHOICE TO AUD-CHOICE
+           MOVE WS-AUDIT-PARAGRAPH TO AUD-PARAGRAPH
+           WRITE AUDIT-LOG-RECORD
+           MOVE SPACES TO WS-AUDIT-PARAGRAPH.
+
+       WRITE-EOD-SUMMARY.
+           OPEN OUTPUT EOD-SUMMARY-FILE
+           MOVE FUNCTION CURRENT-DATE TO WS-EOD-DATE-INFO
+           MOVE "=== FINTRUST END-OF-DAY SESSION SUMMARY ==="
+               TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE SPACES TO EOD-SUMMARY-LINE
+           STRING "Run Date  : " WS-EOD-DATE
+               DELIMITED BY SIZE INTO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+           MOVE SPACES TO EOD-SUMMARY-LINE
+           STRING "User      : " WS-CURRENT-USER-ID
+               DELIMITED BY SIZE INTO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+
+           MOVE "Accounts touched (option 1)........" TO
+               EOD-DETAIL-LABEL
+           MOVE WS-ACCOUNTS-TOUCHED-CT TO EOD-DETAIL-VALUE
+           MOVE EOD-DETAIL-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+
+           MOVE "Transactions viewed (option 2)......" TO
+               EOD-DETAIL-LABEL
+           MOVE WS-TRANS-VIEWED-CT TO EOD-DETAIL-VALUE
+           MOVE EOD-DETAIL-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+
+           MOVE "Ledger postings made (option 3)......" TO
+               EOD-DETAIL-LABEL
+           MOVE WS-LEDGER-POSTINGS-CT TO EOD-DETAIL-VALUE
+           MOVE EOD-DETAIL-LINE TO EOD-SUMMARY-LINE
+           WRITE EOD-SUMMARY-LINE
+
+           CLOSE EOD-SUMMARY-FILE
+           DISPLAY ">> End-of-day summary written to EODSUM.".
