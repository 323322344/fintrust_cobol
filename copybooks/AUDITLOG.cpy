@@ -0,0 +1,9 @@
+      *> ===========================================================
+      *> AUDITLOG.CPY - Audit trail record layout (menu selections)
+      *> Used by: MAINMENU
+      *> ===========================================================
+       01  AUDIT-LOG-RECORD.
+           05  AUD-TIMESTAMP            PIC X(21).
+           05  AUD-USER-ID              PIC X(8).
+           05  AUD-CHOICE               PIC 9(1).
+           05  AUD-PARAGRAPH            PIC X(20).
