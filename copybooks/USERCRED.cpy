@@ -0,0 +1,12 @@
+      *> ===========================================================
+      *> USERCRED.CPY - User Credentials record layout
+      *> Used by: AUTHUSER
+      *> ===========================================================
+       01  USER-CREDENTIAL-RECORD.
+           05  UC-USER-ID               PIC X(8).
+           05  UC-PASSWORD-HASH         PIC 9(10).
+           05  UC-FAILED-ATTEMPTS       PIC 9(1).
+           05  UC-LOCKOUT-FLAG          PIC X(1).
+               88  UC-ACCOUNT-LOCKED        VALUE "Y".
+               88  UC-ACCOUNT-UNLOCKED      VALUE "N".
+           05  UC-LAST-LOGIN-DATE       PIC 9(8).
