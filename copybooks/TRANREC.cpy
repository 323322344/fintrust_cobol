@@ -0,0 +1,20 @@
+      *> ===========================================================
+      *> TRANREC.CPY - Transaction File detail record layout
+      *> Used by: TRANVIEW, LEDGERSUM, REPORTGEN, EODBATCH, CBEXTRACT
+      *> ===========================================================
+       01  TRANSACTION-RECORD.
+           05  TRAN-ID                  PIC X(12).
+           05  TRAN-ACCT-NUMBER         PIC X(10).
+           05  TRAN-DATE                PIC 9(8).
+           05  TRAN-TIME                PIC 9(6).
+           05  TRAN-TYPE                PIC X(2).
+               88  TRAN-TYPE-DEPOSIT        VALUE "DP".
+               88  TRAN-TYPE-WITHDRAWAL     VALUE "WD".
+               88  TRAN-TYPE-TRANSFER       VALUE "TR".
+               88  TRAN-TYPE-FEE            VALUE "FE".
+           05  TRAN-GL-CODE             PIC X(6).
+           05  TRAN-AMOUNT              PIC S9(9)V99 COMP-3.
+           05  TRAN-DESCRIPTION         PIC X(30).
+           05  TRAN-POSTED-FLAG         PIC X(1).
+               88  TRAN-IS-POSTED           VALUE "Y".
+               88  TRAN-NOT-POSTED          VALUE "N".
