@@ -0,0 +1,10 @@
+      *> ===========================================================
+      *> GLSUMREC.CPY - GL Summary record layout (trial balance)
+      *> Used by: LEDGERSUM, REPORTGEN
+      *> ===========================================================
+       01  GL-SUMMARY-RECORD.
+           05  GLS-GL-CODE              PIC X(6).
+           05  GLS-DEBIT-TOTAL          PIC S9(11)V99 COMP-3.
+           05  GLS-CREDIT-TOTAL         PIC S9(11)V99 COMP-3.
+           05  GLS-RUNNING-BALANCE      PIC S9(11)V99 COMP-3.
+           05  GLS-LAST-UPDATE-DATE     PIC 9(8).
