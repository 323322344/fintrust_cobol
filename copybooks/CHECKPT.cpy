@@ -0,0 +1,16 @@
+      *> ===========================================================
+      *> CHECKPT.CPY - Batch checkpoint/restart record layout
+      *> Used by: EODBATCH
+      *> ===========================================================
+       01  CHECKPOINT-RECORD.
+           05  CKPT-JOB-STEP            PIC X(20).
+               88  CKPT-STEP-ROLLOVER       VALUE "ACCOUNT-ROLLOVER".
+               88  CKPT-STEP-POSTING        VALUE "TRANSACTION-POSTING".
+               88  CKPT-STEP-LEDGER         VALUE "LEDGER-SUMMARY".
+               88  CKPT-STEP-EXTRACT        VALUE "CORE-BANK-EXTRACT".
+           05  CKPT-STATUS              PIC X(1).
+               88  CKPT-COMPLETE            VALUE "C".
+               88  CKPT-IN-PROGRESS         VALUE "I".
+               88  CKPT-FAILED              VALUE "F".
+           05  CKPT-RUN-DATE            PIC 9(8).
+           05  CKPT-TIMESTAMP           PIC X(21).
