@@ -0,0 +1,19 @@
+      *> ===========================================================
+      *> ACCTREC.CPY - Account Master record layout
+      *> Used by: ACCTMGMT, LEDGERSUM, REPORTGEN, EODBATCH, CBEXTRACT
+      *> ===========================================================
+       01  ACCOUNT-RECORD.
+           05  ACCT-NUMBER              PIC X(10).
+           05  ACCT-CUSTOMER-NAME       PIC X(30).
+           05  ACCT-TAX-ID              PIC X(11).
+           05  ACCT-TYPE                PIC X(2).
+               88  ACCT-TYPE-CHECKING       VALUE "CK".
+               88  ACCT-TYPE-SAVINGS        VALUE "SV".
+               88  ACCT-TYPE-LOAN           VALUE "LN".
+           05  ACCT-BALANCE             PIC S9(11)V99 COMP-3.
+           05  ACCT-OPEN-DATE           PIC 9(8).
+           05  ACCT-LAST-ACTIVITY-DATE  PIC 9(8).
+           05  ACCT-STATUS-CODE         PIC X(1).
+               88  ACCT-STATUS-OPEN         VALUE "O".
+               88  ACCT-STATUS-CLOSED       VALUE "C".
+               88  ACCT-STATUS-FROZEN       VALUE "F".
