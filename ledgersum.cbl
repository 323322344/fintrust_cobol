@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. LEDGERSUM.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-ID
+               ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT GL-SUMMARY-FILE ASSIGN TO "GLSUMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GLS-GL-CODE
+               FILE STATUS IS WS-GLS-FILE-STATUS.
+
+           SELECT GL-TRIAL-FILE ASSIGN TO "GLTRIAL"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-TRIAL-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+
+       FD  GL-SUMMARY-FILE.
+       COPY GLSUMREC.
+
+       FD  GL-TRIAL-FILE.
+       01  GL-TRIAL-LINE                PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-TRAN-FILE-OK          VALUE "00".
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-ACCT-FILE-OK          VALUE "00".
+       01  WS-GLS-FILE-STATUS       PIC XX VALUE "00".
+           88  WS-GLS-FILE-OK           VALUE "00".
+       01  WS-TRIAL-FILE-STATUS     PIC XX VALUE "00".
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(13).
+
+       01  WS-GRAND-DEBIT-TOTAL     PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-GRAND-CREDIT-TOTAL    PIC S9(11)V99 COMP-3 VALUE 0.
+       01  WS-GL-CODE-COUNT         PIC 9(5) VALUE 0.
+       01  WS-POSTING-COUNT         PIC 9(5) VALUE 0.
+
+       01  TRIAL-DETAIL-LINE.
+           05  TDL-GL-CODE              PIC X(8).
+           05  TDL-DEBIT                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(2).
+           05  TDL-CREDIT               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                   PIC X(2).
+           05  TDL-BALANCE              PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       LINKAGE SECTION.
+       01  LK-FUNCTION-CODE         PIC X(2).
+       01  LK-RETURN-CODE           PIC 9(2).
+       01  LK-POSTING-COUNT         PIC 9(5).
+
+       PROCEDURE DIVISION USING LK-FUNCTION-CODE
+                                 LK-RETURN-CODE
+                                 LK-POSTING-COUNT.
+
+       MAIN-PARAGRAPH.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE 0 TO LK-POSTING-COUNT
+           MOVE 0 TO WS-POSTING-COUNT
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+
+           OPEN INPUT TRANSACTION-FILE
+           IF NOT WS-TRAN-FILE-OK
+               DISPLAY ">> No transaction file found. Nothing to post."
+               MOVE 10 TO LK-RETURN-CODE
+           ELSE
+               OPEN INPUT ACCOUNT-MASTER-FILE
+               IF NOT WS-ACCT-FILE-OK
+                   DISPLAY ">> No account master file found - GL "
+                       "postings will not be verified against it."
+               END-IF
+
+      *> Rebuilt fresh from TRANSACTION-FILE every run so re-running
+      *> this step (e.g. after a batch restart) cannot double the
+      *> GL totals - GL-SUMMARY-FILE is a derived report, not a
+      *> ledger of record.
+               OPEN OUTPUT GL-SUMMARY-FILE
+               CLOSE GL-SUMMARY-FILE
+               OPEN I-O GL-SUMMARY-FILE
+
+               PERFORM POST-ALL-TRANSACTIONS
+               CLOSE TRANSACTION-FILE
+               IF WS-ACCT-FILE-OK
+                   CLOSE ACCOUNT-MASTER-FILE
+               END-IF
+
+               PERFORM PRINT-TRIAL-BALANCE
+               CLOSE GL-SUMMARY-FILE
+               MOVE WS-POSTING-COUNT TO LK-POSTING-COUNT
+           END-IF
+           GOBACK.
+
+       POST-ALL-TRANSACTIONS.
+           MOVE SPACES TO TRAN-ID
+           PERFORM UNTIL WS-TRAN-FILE-STATUS = "10"
+               READ TRANSACTION-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-TRAN-FILE-STATUS
+                   NOT AT END
+                       PERFORM POST-ONE-TRANSACTION
+               END-READ
+           END-PERFORM.
+
+       POST-ONE-TRANSACTION.
+           IF WS-ACCT-FILE-OK
+               MOVE TRAN-ACCT-NUMBER TO ACCT-NUMBER
+               READ ACCOUNT-MASTER-FILE
+                   INVALID KEY
+                       DISPLAY ">> WARNING: transaction " TRAN-ID
+                           " posted for unknown account "
+                           TRAN-ACCT-NUMBER "."
+               END-READ
+           END-IF
+
+           MOVE TRAN-GL-CODE TO GLS-GL-CODE
+           READ GL-SUMMARY-FILE
+               INVALID KEY
+                   INITIALIZE GL-SUMMARY-RECORD
+                   MOVE TRAN-GL-CODE TO GLS-GL-CODE
+                   WRITE GL-SUMMARY-RECORD
+           END-READ
+
+           IF TRAN-AMOUNT >= 0
+               ADD TRAN-AMOUNT TO GLS-DEBIT-TOTAL
+           ELSE
+               SUBTRACT TRAN-AMOUNT FROM GLS-CREDIT-TOTAL
+           END-IF
+           COMPUTE GLS-RUNNING-BALANCE =
+               GLS-DEBIT-TOTAL - GLS-CREDIT-TOTAL
+           MOVE WS-CURRENT-DATE TO GLS-LAST-UPDATE-DATE
+           REWRITE GL-SUMMARY-RECORD
+           ADD 1 TO WS-POSTING-COUNT.
+
+       PRINT-TRIAL-BALANCE.
+           OPEN OUTPUT GL-TRIAL-FILE
+           MOVE 0 TO WS-GRAND-DEBIT-TOTAL
+           MOVE 0 TO WS-GRAND-CREDIT-TOTAL
+           MOVE 0 TO WS-GL-CODE-COUNT
+
+           MOVE "=== FINTRUST TRIAL BALANCE ===" TO GL-TRIAL-LINE
+           WRITE GL-TRIAL-LINE
+           DISPLAY "=== FINTRUST TRIAL BALANCE ==="
+           MOVE SPACES TO GL-TRIAL-LINE
+           STRING "Run Date: " WS-CURRENT-DATE
+               DELIMITED BY SIZE INTO GL-TRIAL-LINE
+           WRITE GL-TRIAL-LINE
+           MOVE "GL CODE     DEBIT          CREDIT         BALANCE"
+               TO GL-TRIAL-LINE
+           WRITE GL-TRIAL-LINE
+
+           MOVE LOW-VALUES TO GLS-GL-CODE
+           START GL-SUMMARY-FILE KEY IS NOT LESS THAN GLS-GL-CODE
+               INVALID KEY
+                   DISPLAY ">> No GL activity posted."
+                   MOVE "10" TO WS-GLS-FILE-STATUS
+           END-START
+
+           PERFORM UNTIL WS-GLS-FILE-STATUS = "10"
+               READ GL-SUMMARY-FILE NEXT RECORD
+                   AT END
+                       MOVE "10" TO WS-GLS-FILE-STATUS
+                   NOT AT END
+                       PERFORM WRITE-TRIAL-DETAIL-LINE
+                       ADD 1 TO WS-GL-CODE-COUNT
+                       ADD GLS-DEBIT-TOTAL TO WS-GRAND-DEBIT-TOTAL
+                       ADD GLS-CREDIT-TOTAL TO WS-GRAND-CREDIT-TOTAL
+               END-READ
+           END-PERFORM
+
+           PERFORM WRITE-TRIAL-BALANCE-TOTALS.
+
+       WRITE-TRIAL-DETAIL-LINE.
+           MOVE GLS-GL-CODE TO TDL-GL-CODE
+           MOVE GLS-DEBIT-TOTAL TO TDL-DEBIT
+           MOVE GLS-CREDIT-TOTAL TO TDL-CREDIT
+           MOVE GLS-RUNNING-BALANCE TO TDL-BALANCE
+           MOVE TRIAL-DETAIL-LINE TO GL-TRIAL-LINE
+           WRITE GL-TRIAL-LINE
+           DISPLAY TRIAL-DETAIL-LINE.
+
+       WRITE-TRIAL-BALANCE-TOTALS.
+           MOVE SPACES TO TRIAL-DETAIL-LINE
+           MOVE "TOTALS" TO TDL-GL-CODE
+           MOVE WS-GRAND-DEBIT-TOTAL TO TDL-DEBIT
+           MOVE WS-GRAND-CREDIT-TOTAL TO TDL-CREDIT
+           COMPUTE TDL-BALANCE =
+               WS-GRAND-DEBIT-TOTAL - WS-GRAND-CREDIT-TOTAL
+           MOVE TRIAL-DETAIL-LINE TO GL-TRIAL-LINE
+           WRITE GL-TRIAL-LINE
+           DISPLAY TRIAL-DETAIL-LINE
+
+           IF WS-GRAND-DEBIT-TOTAL NOT = WS-GRAND-CREDIT-TOTAL
+               MOVE "*** OUT OF BALANCE ***" TO GL-TRIAL-LINE
+               WRITE GL-TRIAL-LINE
+               DISPLAY "*** OUT OF BALANCE ***"
+           END-IF
+
+           CLOSE GL-TRIAL-FILE
+           DISPLAY ">> Trial balance printed to GLTRIAL "
+               "(" WS-GL-CODE-COUNT " GL code(s))."
+           MOVE 0 TO LK-RETURN-CODE.
