@@ -0,0 +1,262 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. REPORTGEN.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ACCOUNT-MASTER-FILE ASSIGN TO "ACCTMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ACCT-NUMBER
+               FILE STATUS IS WS-ACCT-FILE-STATUS.
+
+           SELECT TRANSACTION-FILE ASSIGN TO "TRANFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS TRAN-ID
+               ALTERNATE RECORD KEY IS TRAN-ACCT-NUMBER
+                   WITH DUPLICATES
+               FILE STATUS IS WS-TRAN-FILE-STATUS.
+
+           SELECT GL-SUMMARY-FILE ASSIGN TO "GLSUMFILE"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS GLS-GL-CODE
+               FILE STATUS IS WS-GLS-FILE-STATUS.
+
+           SELECT REPORT-FILE ASSIGN TO "DAILYRPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-RPT-FILE-STATUS.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ACCOUNT-MASTER-FILE.
+       COPY ACCTREC.
+
+       FD  TRANSACTION-FILE.
+       COPY TRANREC.
+
+       FD  GL-SUMMARY-FILE.
+       COPY GLSUMREC.
+
+       FD  REPORT-FILE.
+       01  REPORT-LINE                  PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       01  WS-ACCT-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-ACCT-FILE-OK          VALUE "00".
+       01  WS-TRAN-FILE-STATUS      PIC XX VALUE "00".
+           88  WS-TRAN-FILE-OK          VALUE "00".
+       01  WS-GLS-FILE-STATUS       PIC XX VALUE "00".
+           88  WS-GLS-FILE-OK           VALUE "00".
+       01  WS-RPT-FILE-STATUS       PIC XX VALUE "00".
+
+       01  WS-CURRENT-DATE-INFO.
+           05  WS-CURRENT-DATE          PIC 9(8).
+           05  FILLER                   PIC X(13).
+
+       01  WS-PAGE-NUMBER            PIC 9(4) VALUE 1.
+       01  WS-LINE-COUNT             PIC 9(3) VALUE 0.
+       01  WS-LINES-PER-PAGE         PIC 9(3) VALUE 20.
+       01  WS-REPORT-TITLE           PIC X(40) VALUE SPACES.
+
+       01  ACTIVITY-DETAIL-LINE.
+           05  ADL-ACCT-NUMBER           PIC X(11).
+           05  ADL-CUSTOMER-NAME         PIC X(31).
+           05  ADL-TYPE                  PIC X(3).
+           05  ADL-BALANCE               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(2).
+           05  ADL-STATUS                PIC X(1).
+
+       01  TRIAL-DETAIL-LINE.
+           05  TDL-GL-CODE               PIC X(8).
+           05  TDL-DEBIT                 PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(2).
+           05  TDL-CREDIT                PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+           05  FILLER                    PIC X(2).
+           05  TDL-BALANCE               PIC Z,ZZZ,ZZZ,ZZZ,ZZ9.99-.
+
+       01  EXCEPTION-DETAIL-LINE.
+           05  EDL-KIND                  PIC X(16).
+           05  EDL-KEY                   PIC X(12).
+           05  EDL-REASON                PIC X(40).
+
+       01  WS-EXCEPTION-COUNT        PIC 9(5) VALUE 0.
+
+       LINKAGE SECTION.
+       01  LK-RETURN-CODE            PIC 9(2).
+
+       PROCEDURE DIVISION USING LK-RETURN-CODE.
+
+       MAIN-PARAGRAPH.
+           MOVE 0 TO LK-RETURN-CODE
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-DATE-INFO
+           OPEN OUTPUT REPORT-FILE
+
+           PERFORM PRINT-ACCOUNT-ACTIVITY-REPORT
+           PERFORM PRINT-LEDGER-TRIAL-BALANCE-REPORT
+           PERFORM PRINT-EXCEPTION-LISTING-REPORT
+
+           CLOSE REPORT-FILE
+           DISPLAY ">> Daily reports printed to DAILYRPT."
+           GOBACK.
+
+       PRINT-REPORT-HEADER.
+           MOVE SPACES TO REPORT-LINE
+           WRITE REPORT-LINE
+           STRING "FINTRUST BANK  " WS-REPORT-TITLE
+               "  Date: " WS-CURRENT-DATE
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE SPACES TO REPORT-LINE
+           STRING "Page: " WS-PAGE-NUMBER
+               DELIMITED BY SIZE INTO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE ALL "-" TO REPORT-LINE
+           WRITE REPORT-LINE
+           MOVE 4 TO WS-LINE-COUNT.
+
+       CHECK-PAGE-BREAK.
+           IF WS-LINE-COUNT >= WS-LINES-PER-PAGE
+               ADD 1 TO WS-PAGE-NUMBER
+               PERFORM PRINT-REPORT-HEADER
+           END-IF.
+
+       PRINT-ACCOUNT-ACTIVITY-REPORT.
+           MOVE "ACCOUNT ACTIVITY REPORT" TO WS-REPORT-TITLE
+           MOVE 1 TO WS-PAGE-NUMBER
+           PERFORM PRINT-REPORT-HEADER
+
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           IF WS-ACCT-FILE-OK
+               MOVE LOW-VALUES TO ACCT-NUMBER
+               START ACCOUNT-MASTER-FILE
+                   KEY IS NOT LESS THAN ACCT-NUMBER
+                   INVALID KEY
+                       MOVE "10" TO WS-ACCT-FILE-STATUS
+               END-START
+               PERFORM UNTIL WS-ACCT-FILE-STATUS = "10"
+                   READ ACCOUNT-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-ACCT-FILE-STATUS
+                       NOT AT END
+                           PERFORM CHECK-PAGE-BREAK
+                           MOVE ACCT-NUMBER TO ADL-ACCT-NUMBER
+                           MOVE ACCT-CUSTOMER-NAME TO
+                               ADL-CUSTOMER-NAME
+                           MOVE ACCT-TYPE TO ADL-TYPE
+                           MOVE ACCT-BALANCE TO ADL-BALANCE
+                           MOVE ACCT-STATUS-CODE TO ADL-STATUS
+                           MOVE ACTIVITY-DETAIL-LINE TO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           ELSE
+               MOVE "(no accounts on file)" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       PRINT-LEDGER-TRIAL-BALANCE-REPORT.
+           MOVE "LEDGER TRIAL BALANCE" TO WS-REPORT-TITLE
+           ADD 1 TO WS-PAGE-NUMBER
+           PERFORM PRINT-REPORT-HEADER
+
+           OPEN INPUT GL-SUMMARY-FILE
+           IF WS-GLS-FILE-OK
+               MOVE LOW-VALUES TO GLS-GL-CODE
+               START GL-SUMMARY-FILE
+                   KEY IS NOT LESS THAN GLS-GL-CODE
+                   INVALID KEY
+                       MOVE "10" TO WS-GLS-FILE-STATUS
+               END-START
+               PERFORM UNTIL WS-GLS-FILE-STATUS = "10"
+                   READ GL-SUMMARY-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-GLS-FILE-STATUS
+                       NOT AT END
+                           PERFORM CHECK-PAGE-BREAK
+                           MOVE GLS-GL-CODE TO TDL-GL-CODE
+                           MOVE GLS-DEBIT-TOTAL TO TDL-DEBIT
+                           MOVE GLS-CREDIT-TOTAL TO TDL-CREDIT
+                           MOVE GLS-RUNNING-BALANCE TO TDL-BALANCE
+                           MOVE TRIAL-DETAIL-LINE TO REPORT-LINE
+                           WRITE REPORT-LINE
+                           ADD 1 TO WS-LINE-COUNT
+                   END-READ
+               END-PERFORM
+               CLOSE GL-SUMMARY-FILE
+           ELSE
+               MOVE "(no GL summary on file - run Ledger Summary"
+                   TO REPORT-LINE
+               WRITE REPORT-LINE
+               MOVE " or the end-of-day batch first)" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
+
+       PRINT-EXCEPTION-LISTING-REPORT.
+           MOVE "EXCEPTION LISTING" TO WS-REPORT-TITLE
+           ADD 1 TO WS-PAGE-NUMBER
+           PERFORM PRINT-REPORT-HEADER
+           MOVE 0 TO WS-EXCEPTION-COUNT
+
+           OPEN INPUT TRANSACTION-FILE
+           IF WS-TRAN-FILE-OK
+               PERFORM UNTIL WS-TRAN-FILE-STATUS = "10"
+                   READ TRANSACTION-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-TRAN-FILE-STATUS
+                       NOT AT END
+                           IF TRAN-NOT-POSTED
+                               PERFORM CHECK-PAGE-BREAK
+                               MOVE "UNPOSTED TRAN" TO EDL-KIND
+                               MOVE TRAN-ID TO EDL-KEY
+                               MOVE "Transaction not yet posted to GL"
+                                   TO EDL-REASON
+                               MOVE EXCEPTION-DETAIL-LINE TO
+                                   REPORT-LINE
+                               WRITE REPORT-LINE
+                               ADD 1 TO WS-LINE-COUNT
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TRANSACTION-FILE
+           END-IF
+
+           OPEN INPUT ACCOUNT-MASTER-FILE
+           IF WS-ACCT-FILE-OK
+               MOVE LOW-VALUES TO ACCT-NUMBER
+               START ACCOUNT-MASTER-FILE
+                   KEY IS NOT LESS THAN ACCT-NUMBER
+                   INVALID KEY
+                       MOVE "10" TO WS-ACCT-FILE-STATUS
+               END-START
+               PERFORM UNTIL WS-ACCT-FILE-STATUS = "10"
+                   READ ACCOUNT-MASTER-FILE NEXT RECORD
+                       AT END
+                           MOVE "10" TO WS-ACCT-FILE-STATUS
+                       NOT AT END
+                           IF ACCT-BALANCE < 0
+                                   AND NOT ACCT-TYPE-LOAN
+                               PERFORM CHECK-PAGE-BREAK
+                               MOVE "NEGATIVE BAL" TO EDL-KIND
+                               MOVE ACCT-NUMBER TO EDL-KEY
+                               MOVE "Non-loan account has a negative"
+                                   TO EDL-REASON
+                               MOVE EXCEPTION-DETAIL-LINE TO
+                                   REPORT-LINE
+                               WRITE REPORT-LINE
+                               ADD 1 TO WS-LINE-COUNT
+                               ADD 1 TO WS-EXCEPTION-COUNT
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE ACCOUNT-MASTER-FILE
+           END-IF
+
+           IF WS-EXCEPTION-COUNT = 0
+               MOVE "(no exceptions found)" TO REPORT-LINE
+               WRITE REPORT-LINE
+           END-IF.
